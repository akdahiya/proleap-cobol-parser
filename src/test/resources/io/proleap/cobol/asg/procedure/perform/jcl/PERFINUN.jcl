@@ -0,0 +1,36 @@
+//PERFINUN JOB (ACCTNO),'PERFORMINLINEUNTIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS PERFORMINLINEUNTIL - DAILY/MONTH-END TRANSACTION UPDATE  *
+//* STEP020 ONLY RUNS IF STEP010 COMPLETED CLEAN (RC LE 4) SO A   *
+//* FATAL STEP010 (RC=8) DOES NOT PROPAGATE INTO DOWNSTREAM WORK. *
+//* IF STEP010 ABENDS OR HITS RC=8, RESUBMIT THIS JOB FROM        *
+//* STEP010 - CHECKPOINT/RESTART PICKS UP WHERE THE LAST RUN      *
+//* LEFT OFF (SEE RESTFILE).                                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PERFINUN
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=PROD.BATCH.PARMLIB(PERFINUN),DISP=SHR
+//TRANFILE DD   DSN=PROD.BATCH.TRANFILE,DISP=SHR
+//RESTFILE DD   DSN=PROD.BATCH.RESTFILE,DISP=OLD
+//AUDITLOG DD   DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//RPTFILE  DD   DSN=PROD.BATCH.RPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//REJFILE  DD   DSN=PROD.BATCH.REJFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//*--------------------------------------------------------------*
+//* TRANFIL2/RECONRPT ARE ONLY OPENED WHEN THE PARMLIB MEMBER     *
+//* SWITCHES PRM-RUN-MODE TO MONTH-END; THEY MUST STILL BE        *
+//* ALLOCATED HERE SINCE ONE PROGRAM/JOB COVERS BOTH SCHEDULES.   *
+//*--------------------------------------------------------------*
+//TRANFIL2 DD   DSN=PROD.BATCH.TRANFILE2,DISP=SHR
+//RECONRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* DOWNSTREAM STEP - ONLY RUNS WHEN STEP010 CAME BACK 0000-0004  *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=PERFRPT,COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//RPTFILE  DD   DSN=PROD.BATCH.RPTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*

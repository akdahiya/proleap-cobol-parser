@@ -1,7 +1,695 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. PERFORMINLINEUNTIL.
- PROCEDURE DIVISION.
-   PERFORM WITH TEST AFTER UNTIL 1=1 
-     DISPLAY "Test" 
-     STOP RUN
-   END-PERFORM.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PERFORMINLINEUNTIL.
+000030 AUTHOR.        R HALVERSEN.
+000040 INSTALLATION.  DAILY BATCH PRODUCTION.
+000050 DATE-WRITTEN.  01/06/2019.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                         *
+000090*--------------------------------------------------------------*
+000100* 01/06/19  RH   ORIGINAL INSTALLATION.                        *
+000110* 03/14/19  RH   REPLACED THE ONE-SHOT TEST LOOP WITH A REAL   *
+000120*                TRANSACTION READ/PROCESS LOOP THAT RUNS UNTIL *
+000130*                END OF THE TRANSACTION FILE.                  *
+000140* 04/02/19  RH   ADDED CHECKPOINT/RESTART - THE JOB WRITES A   *
+000150*                RESTART RECORD EVERY N RECORDS AND RESUMES    *
+000160*                FROM THE LAST CHECKPOINT ON RESTART.          *
+000170* 04/22/19  RH   REPLACED THE DISPLAY OF EACH KEY WITH A       *
+000180*                TIMESTAMPED AUDIT-LOG RECORD PER TRANSACTION. *
+000190* 05/09/19  RH   ADDED THE END-OF-RUN CONTROL-TOTALS REPORT.   *
+000200* 05/28/19  RH   ADDED RECORD VALIDATION AND A REJECT FILE SO  *
+000210*                ONE BAD RECORD NO LONGER ABENDS THE STEP.     *
+000220* 06/17/19  RH   RUN MODE (DAILY/MONTH-END) IS NOW READ FROM A *
+000230*                CONTROL CARD INSTEAD OF BEING ONE HARDCODED   *
+000240*                PATH, SO ONE PROGRAM COVERS BOTH SCHEDULES.   *
+000250* 07/08/19  RH   NOW SETS RETURN-CODE (0/4/8) FROM THE RUN     *
+000260*                COUNTERS SO THE SCHEDULER CAN TELL A CLEAN    *
+000270*                RUN FROM ONE THAT HIT REJECTS OR FAILED.      *
+000280* 07/29/19  RH   MOVED THE TRANSACTION RECORD LAYOUT OUT TO    *
+000290*                THE TRANREC COPYBOOK.                         *
+000300* 08/16/19  RH   MONTH-END RUNS NOW MATCH/MERGE TRANFILE       *
+000310*                AGAINST A SECOND EXTRACT (TRANFIL2) AND WRITE *
+000320*                A RECONCILIATION REPORT INSTEAD OF THE OLD    *
+000330*                SPREADSHEET COMPARE.                          *
+000340* 09/03/19  RH   ADDED AN ELAPSED-TIME CUTOFF - THE JOB NOW    *
+000350*                CHECKPOINTS AND STOPS CLEANLY IF IT IS STILL  *
+000360*                RUNNING WHEN THE BATCH WINDOW TIME LIMIT IS   *
+000370*                REACHED, INSTEAD OF GETTING CANCELLED MIDWAY. *
+000380* 09/10/19  RH   REVIEW FIXES: AUDIT-LOG/REJECT-FILE NOW OPEN  *
+000390*                EXTEND ON RESTART SO A RESTARTED RUN DOES NOT *
+000400*                TRUNCATE LAST NIGHT'S TRAIL; PROCESSED/       *
+000410*                REJECTED COUNTS ARE NOW CARRIED THROUGH THE   *
+000420*                CHECKPOINT SO THE CONTROL REPORT STILL BALANCES*
+000430*                AFTER A RESTART; RESTART IS NOW REFUSED FOR   *
+000440*                MONTH-END RECONCILIATION RUNS SINCE FILE 2    *
+000450*                CANNOT BE FAST-FORWARDED TO MATCH; MATCH/MERGE*
+000460*                NOW COUNTS EACH PHYSICAL READ INSTEAD OF ONE  *
+000470*                PER COMPARE CYCLE; AND EVERY FILE OPEN IS NOW *
+000480*                STATUS-CHECKED, NOT JUST TRANFILE.            *
+000490*--------------------------------------------------------------*
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER. IBM-370.
+000530 OBJECT-COMPUTER. IBM-370.
+000540 SPECIAL-NAMES.
+000550     CONSOLE IS CONSOLE-DEVICE.
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRAN-FILE
+000590         ASSIGN TO TRANFILE
+000600         ORGANIZATION IS SEQUENTIAL
+000610         ACCESS MODE IS SEQUENTIAL
+000620         FILE STATUS IS PIU-TRAN-FILE-STATUS.
+000630     SELECT RESTART-FILE
+000640         ASSIGN TO RESTFILE
+000650         ORGANIZATION IS SEQUENTIAL
+000660         ACCESS MODE IS SEQUENTIAL
+000670         FILE STATUS IS PIU-RESTART-FILE-STATUS.
+000680     SELECT AUDIT-LOG
+000690         ASSIGN TO AUDITLOG
+000700         ORGANIZATION IS SEQUENTIAL
+000710         ACCESS MODE IS SEQUENTIAL
+000720         FILE STATUS IS PIU-AUDIT-FILE-STATUS.
+000730     SELECT REPORT-FILE
+000740         ASSIGN TO RPTFILE
+000750         ORGANIZATION IS SEQUENTIAL
+000760         ACCESS MODE IS SEQUENTIAL
+000770         FILE STATUS IS PIU-REPORT-FILE-STATUS.
+000780     SELECT REJECT-FILE
+000790         ASSIGN TO REJFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         ACCESS MODE IS SEQUENTIAL
+000820         FILE STATUS IS PIU-REJECT-FILE-STATUS.
+000830     SELECT PARM-FILE
+000840         ASSIGN TO PARMFILE
+000850         ORGANIZATION IS SEQUENTIAL
+000860         ACCESS MODE IS SEQUENTIAL
+000870         FILE STATUS IS PIU-PARM-FILE-STATUS.
+000880     SELECT TRAN-FILE-2
+000890         ASSIGN TO TRANFIL2
+000900         ORGANIZATION IS SEQUENTIAL
+000910         ACCESS MODE IS SEQUENTIAL
+000920         FILE STATUS IS PIU-TRAN2-FILE-STATUS.
+000930     SELECT RECON-FILE
+000940         ASSIGN TO RECONRPT
+000950         ORGANIZATION IS SEQUENTIAL
+000960         ACCESS MODE IS SEQUENTIAL
+000970         FILE STATUS IS PIU-RECON-FILE-STATUS.
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  TRAN-FILE
+001010     RECORDING MODE IS F
+001020     LABEL RECORDS ARE STANDARD
+001030     BLOCK CONTAINS 0 RECORDS
+001040     RECORD CONTAINS 80 CHARACTERS.
+001050     COPY TRANREC.
+001060 FD  RESTART-FILE
+001070     RECORDING MODE IS F
+001080     LABEL RECORDS ARE STANDARD
+001090     BLOCK CONTAINS 0 RECORDS
+001100     RECORD CONTAINS 38 CHARACTERS.
+001110 01  RESTART-RECORD.
+001120     05  RST-CHECKPOINT-COUNT       PIC 9(09).
+001130     05  RST-LAST-KEY               PIC X(10).
+001140     05  RST-RECORDS-PROCESSED      PIC 9(09).
+001150     05  RST-RECORDS-REJECTED       PIC 9(09).
+001160     05  FILLER                     PIC X(01).
+001170 FD  AUDIT-LOG
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD
+001200     BLOCK CONTAINS 0 RECORDS
+001210     RECORD CONTAINS 50 CHARACTERS.
+001220 01  AUDIT-RECORD.
+001230     05  AUD-RUN-ID                 PIC X(08).
+001240     05  AUD-RUN-DATE               PIC 9(08).
+001250     05  AUD-RUN-TIME               PIC 9(08).
+001260     05  AUD-TRAN-KEY               PIC X(10).
+001270     05  FILLER                     PIC X(16).
+001280 FD  REPORT-FILE
+001290     RECORDING MODE IS F
+001300     LABEL RECORDS ARE STANDARD
+001310     BLOCK CONTAINS 0 RECORDS
+001320     RECORD CONTAINS 80 CHARACTERS.
+001330 01  REPORT-LINE                    PIC X(80).
+001340 FD  REJECT-FILE
+001350     RECORDING MODE IS F
+001360     LABEL RECORDS ARE STANDARD
+001370     BLOCK CONTAINS 0 RECORDS
+001380     RECORD CONTAINS 114 CHARACTERS.
+001390 01  REJECT-RECORD.
+001400     05  REJ-TRAN-DATA              PIC X(80).
+001410     05  REJ-REASON-CODE            PIC X(04).
+001420     05  REJ-REASON-TEXT            PIC X(30).
+001430 FD  PARM-FILE
+001440     RECORDING MODE IS F
+001450     LABEL RECORDS ARE STANDARD
+001460     BLOCK CONTAINS 0 RECORDS
+001470     RECORD CONTAINS 80 CHARACTERS.
+001480 01  PARM-RECORD.
+001490     05  PRM-RUN-MODE               PIC X(09).
+001500     05  PRM-CHECKPOINT-INTERVAL    PIC 9(05).
+001510     05  PRM-TIME-LIMIT-SECS        PIC 9(05).
+001520     05  FILLER                     PIC X(61).
+001530 FD  TRAN-FILE-2
+001540     RECORDING MODE IS F
+001550     LABEL RECORDS ARE STANDARD
+001560     BLOCK CONTAINS 0 RECORDS
+001570     RECORD CONTAINS 80 CHARACTERS.
+001580     COPY TRANREC
+001590        REPLACING ==TRAN-RECORD==      BY ==TRAN2-RECORD==
+001600                  ==TRAN-KEY==         BY ==TRAN2-KEY==
+001610                  ==TRAN-DATE==        BY ==TRAN2-DATE==
+001620                  ==TRAN-AMOUNT==      BY ==TRAN2-AMOUNT==
+001630                  ==TRAN-TYPE-CODE==   BY ==TRAN2-TYPE-CODE==
+001640                  ==TRAN-TYPE-DEBIT==  BY ==TRAN2-TYPE-DEBIT==
+001650                  ==TRAN-TYPE-CREDIT== BY ==TRAN2-TYPE-CREDIT==
+001660                  ==TRAN-DESCRIPTION== BY ==TRAN2-DESCRIPTION==.
+001670 FD  RECON-FILE
+001680     RECORDING MODE IS F
+001690     LABEL RECORDS ARE STANDARD
+001700     BLOCK CONTAINS 0 RECORDS
+001710     RECORD CONTAINS 80 CHARACTERS.
+001720 01  RECON-LINE                     PIC X(80).
+001730 WORKING-STORAGE SECTION.
+001740*--------------------------------------------------------------*
+001750* FILE STATUS AND CONTROL SWITCHES                             *
+001760*--------------------------------------------------------------*
+001770 77  PIU-TRAN-FILE-STATUS       PIC X(02)   VALUE '00'.
+001780 77  PIU-SW-TRAN-EOF            PIC X(01)   VALUE 'N'.
+001790     88  PIU-TRAN-EOF                       VALUE 'Y'.
+001800 77  PIU-RESTART-FILE-STATUS    PIC X(02)   VALUE '00'.
+001810 77  PIU-SW-RESTART-FOUND       PIC X(01)   VALUE 'N'.
+001820     88  PIU-RESTART-FOUND                  VALUE 'Y'.
+001830*--------------------------------------------------------------*
+001840* RUN COUNTERS                                                 *
+001850*--------------------------------------------------------------*
+001860 77  PIU-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+001870*--------------------------------------------------------------*
+001880* CHECKPOINT/RESTART CONTROLS                                  *
+001890*--------------------------------------------------------------*
+001900 77  PIU-CHECKPOINT-INTERVAL    PIC 9(05) COMP VALUE 1000.
+001910 77  PIU-RESTART-LAST-KEY       PIC X(10)   VALUE SPACES.
+001920 77  PIU-CHECKPOINT-QUOTIENT    PIC 9(09) COMP VALUE ZERO.
+001930 77  PIU-CHECKPOINT-REMAINDER   PIC 9(05) COMP VALUE ZERO.
+001940*--------------------------------------------------------------*
+001950* AUDIT LOG CONTROLS                                           *
+001960*--------------------------------------------------------------*
+001970 77  PIU-AUDIT-FILE-STATUS      PIC X(02)   VALUE '00'.
+001980 77  PIU-RUN-ID                 PIC X(08)   VALUE SPACES.
+001990 77  PIU-RUN-DATE               PIC 9(08)   VALUE ZERO.
+002000 77  PIU-RUN-TIME               PIC 9(08)   VALUE ZERO.
+002010 77  PIU-END-DATE               PIC 9(08)   VALUE ZERO.
+002020 77  PIU-END-TIME               PIC 9(08)   VALUE ZERO.
+002030*--------------------------------------------------------------*
+002040* CONTROL REPORT TOTALS                                        *
+002050*--------------------------------------------------------------*
+002060 77  PIU-REPORT-FILE-STATUS     PIC X(02)   VALUE '00'.
+002070 77  PIU-RECORDS-PROCESSED      PIC 9(09) COMP VALUE ZERO.
+002080 77  PIU-RECORDS-REJECTED       PIC 9(09) COMP VALUE ZERO.
+002090*--------------------------------------------------------------*
+002100* RECORD VALIDATION CONTROLS                                   *
+002110*--------------------------------------------------------------*
+002120 77  PIU-REJECT-FILE-STATUS     PIC X(02)   VALUE '00'.
+002130 77  PIU-SW-RECORD-VALID        PIC X(01)   VALUE 'Y'.
+002140     88  PIU-RECORD-VALID                   VALUE 'Y'.
+002150 77  PIU-REASON-CODE            PIC X(04)   VALUE SPACES.
+002160 77  PIU-REASON-TEXT            PIC X(30)   VALUE SPACES.
+002170*--------------------------------------------------------------*
+002180* RUN-MODE CONTROL CARD                                        *
+002190*--------------------------------------------------------------*
+002200 77  PIU-PARM-FILE-STATUS       PIC X(02)   VALUE '00'.
+002210 77  PIU-RUN-MODE               PIC X(09)   VALUE 'DAILY'.
+002220     88  PIU-MODE-DAILY                     VALUE 'DAILY'.
+002230     88  PIU-MODE-MONTH-END                 VALUE 'MONTH-END'.
+002240 77  PIU-TIME-LIMIT-SECS        PIC 9(05) COMP VALUE ZERO.
+002250*--------------------------------------------------------------*
+002260* FATAL ERROR SWITCH - DRIVES THE FINAL RETURN-CODE            *
+002270*--------------------------------------------------------------*
+002280 77  PIU-SW-FATAL-ERROR         PIC X(01)   VALUE 'N'.
+002290     88  PIU-FATAL-ERROR                    VALUE 'Y'.
+002300*--------------------------------------------------------------*
+002310* MATCH/MERGE RECONCILIATION CONTROLS (MONTH-END RUNS)         *
+002320*--------------------------------------------------------------*
+002330 77  PIU-TRAN2-FILE-STATUS      PIC X(02)   VALUE '00'.
+002340 77  PIU-SW-TRAN2-EOF           PIC X(01)   VALUE 'N'.
+002350     88  PIU-TRAN2-EOF                      VALUE 'Y'.
+002360 77  PIU-RECON-FILE-STATUS      PIC X(02)   VALUE '00'.
+002370 77  PIU-RECON-KEY              PIC X(10)   VALUE SPACES.
+002380 77  PIU-RECON-REASON           PIC X(20)   VALUE SPACES.
+002390*--------------------------------------------------------------*
+002400* ELAPSED-TIME CUTOFF CONTROLS                                 *
+002410*--------------------------------------------------------------*
+002420 77  PIU-SW-TIME-EXPIRED        PIC X(01)   VALUE 'N'.
+002430     88  PIU-TIME-EXPIRED                   VALUE 'Y'.
+002440 77  PIU-SW-FORCE-CHECKPOINT    PIC X(01)   VALUE 'N'.
+002450     88  PIU-FORCE-CHECKPOINT               VALUE 'Y'.
+002460 77  PIU-CURRENT-TIME           PIC 9(08)   VALUE ZERO.
+002470 77  PIU-TIME-HH                PIC 9(02)   VALUE ZERO.
+002480 77  PIU-TIME-MM                PIC 9(02)   VALUE ZERO.
+002490 77  PIU-TIME-SS                PIC 9(02)   VALUE ZERO.
+002500 77  PIU-START-SECONDS          PIC 9(05) COMP VALUE ZERO.
+002510 77  PIU-CURRENT-SECONDS        PIC 9(05) COMP VALUE ZERO.
+002520 77  PIU-ELAPSED-SECONDS        PIC 9(05) COMP VALUE ZERO.
+002530 01  PIU-REPORT-DETAIL-LINE.
+002540     05  RPT-LABEL                  PIC X(28).
+002550     05  RPT-VALUE                  PIC ZZZ,ZZZ,ZZ9.
+002560     05  FILLER                     PIC X(45).
+002570 PROCEDURE DIVISION.
+002580*--------------------------------------------------------------*
+002590* 0000-MAINLINE                                                *
+002600*--------------------------------------------------------------*
+002610 0000-MAINLINE.
+002620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002630     PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+002640         WITH TEST AFTER
+002650         UNTIL (PIU-TRAN-EOF
+002660            AND (PIU-MODE-DAILY OR PIU-TRAN2-EOF))
+002670            OR PIU-TIME-EXPIRED.
+002680     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+002690     PERFORM 3200-SET-RETURN-CODE THRU 3200-EXIT.
+002700     STOP RUN.
+002710*--------------------------------------------------------------*
+002720* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ               *
+002730*--------------------------------------------------------------*
+002740 1000-INITIALIZE.
+002750     ACCEPT PIU-RUN-DATE FROM DATE YYYYMMDD.
+002760     ACCEPT PIU-RUN-TIME FROM TIME.
+002770     MOVE PIU-RUN-DATE(3:6) TO PIU-RUN-ID(1:6).
+002780     MOVE PIU-RUN-TIME(1:2) TO PIU-RUN-ID(7:2).
+002790     MOVE PIU-RUN-TIME(1:2) TO PIU-TIME-HH.
+002800     MOVE PIU-RUN-TIME(3:2) TO PIU-TIME-MM.
+002810     MOVE PIU-RUN-TIME(5:2) TO PIU-TIME-SS.
+002820     COMPUTE PIU-START-SECONDS =
+002830         (PIU-TIME-HH * 3600) + (PIU-TIME-MM * 60) + PIU-TIME-SS.
+002840     PERFORM 1050-READ-PARM THRU 1050-EXIT.
+002850     OPEN INPUT TRAN-FILE.
+002860     IF PIU-TRAN-FILE-STATUS NOT = '00'
+002870         DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN TRANFILE'
+002880         DISPLAY 'FILE STATUS IS ' PIU-TRAN-FILE-STATUS
+002890         MOVE 'Y' TO PIU-SW-FATAL-ERROR
+002900     END-IF.
+002910     PERFORM 1100-RESTART-READ THRU 1100-EXIT.
+002920     IF PIU-MODE-MONTH-END AND PIU-RESTART-FOUND
+002930         DISPLAY 'PERFORMINLINEUNTIL - RESTART IS NOT SUPPORTED '
+002940                 'FOR MONTH-END RECONCILIATION RUNS'
+002950         DISPLAY 'RERUN THE MONTH-END STEP FROM THE BEGINNING '
+002960                 'AGAINST BOTH EXTRACTS'
+002970         MOVE 'Y' TO PIU-SW-FATAL-ERROR
+002990     END-IF.
+003000     IF PIU-RESTART-FOUND
+003010         OPEN EXTEND AUDIT-LOG
+003020     ELSE
+003030         OPEN OUTPUT AUDIT-LOG
+003040     END-IF.
+003050     IF PIU-AUDIT-FILE-STATUS NOT = '00'
+003060         DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN AUDITLOG'
+003070         DISPLAY 'FILE STATUS IS ' PIU-AUDIT-FILE-STATUS
+003080         MOVE 'Y' TO PIU-SW-FATAL-ERROR
+003090     END-IF.
+003100     OPEN OUTPUT REPORT-FILE.
+003110     IF PIU-REPORT-FILE-STATUS NOT = '00'
+003120         DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN RPTFILE'
+003130         DISPLAY 'FILE STATUS IS ' PIU-REPORT-FILE-STATUS
+003140         MOVE 'Y' TO PIU-SW-FATAL-ERROR
+003150     END-IF.
+003160     IF PIU-RESTART-FOUND
+003170         OPEN EXTEND REJECT-FILE
+003180     ELSE
+003190         OPEN OUTPUT REJECT-FILE
+003200     END-IF.
+003210     IF PIU-REJECT-FILE-STATUS NOT = '00'
+003220         DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN REJFILE'
+003230         DISPLAY 'FILE STATUS IS ' PIU-REJECT-FILE-STATUS
+003240         MOVE 'Y' TO PIU-SW-FATAL-ERROR
+003250     END-IF.
+003260     IF PIU-MODE-MONTH-END AND NOT PIU-FATAL-ERROR
+003270         OPEN INPUT TRAN-FILE-2
+003280         IF PIU-TRAN2-FILE-STATUS NOT = '00'
+003290             DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN '
+003291                     'TRANFIL2'
+003300             DISPLAY 'FILE STATUS IS ' PIU-TRAN2-FILE-STATUS
+003310             MOVE 'Y' TO PIU-SW-FATAL-ERROR
+003320         END-IF
+003330         OPEN OUTPUT RECON-FILE
+003340         IF PIU-RECON-FILE-STATUS NOT = '00'
+003350             DISPLAY 'PERFORMINLINEUNTIL - UNABLE TO OPEN '
+003351                     'RECONRPT'
+003360             DISPLAY 'FILE STATUS IS ' PIU-RECON-FILE-STATUS
+003370             MOVE 'Y' TO PIU-SW-FATAL-ERROR
+003380         END-IF
+003390     END-IF.
+003400     IF PIU-FATAL-ERROR
+003410         MOVE 'Y' TO PIU-SW-TRAN-EOF
+003420         MOVE 'Y' TO PIU-SW-TRAN2-EOF
+003430     END-IF.
+003440     IF PIU-RESTART-FOUND AND NOT PIU-FATAL-ERROR
+003450         PERFORM 1200-SKIP-TO-RESTART THRU 1200-EXIT
+003460     END-IF.
+003470     IF PIU-MODE-MONTH-END AND NOT PIU-FATAL-ERROR
+003480         PERFORM 2100-READ-TRAN THRU 2100-EXIT
+003490         PERFORM 2110-READ-TRAN2 THRU 2110-EXIT
+003500     END-IF.
+003510 1000-EXIT.
+003520     EXIT.
+003530*--------------------------------------------------------------*
+003540* 1050-READ-PARM - PICK UP THE RUN-MODE CONTROL CARD           *
+003550*--------------------------------------------------------------*
+003560 1050-READ-PARM.
+003570     OPEN INPUT PARM-FILE.
+003580     IF PIU-PARM-FILE-STATUS NOT = '00'
+003590         DISPLAY 'PERFORMINLINEUNTIL - NO PARMFILE, DEFAULT '
+003600                 'RUN-MODE IS DAILY'
+003610         GO TO 1050-EXIT
+003620     END-IF.
+003630     READ PARM-FILE
+003640         AT END
+003650             GO TO 1050-CLOSE
+003660     END-READ.
+003670     MOVE PRM-RUN-MODE TO PIU-RUN-MODE.
+003680     IF PRM-CHECKPOINT-INTERVAL NOT = ZERO
+003690         MOVE PRM-CHECKPOINT-INTERVAL TO PIU-CHECKPOINT-INTERVAL
+003700     END-IF.
+003710     MOVE PRM-TIME-LIMIT-SECS TO PIU-TIME-LIMIT-SECS.
+003720 1050-CLOSE.
+003730     CLOSE PARM-FILE.
+003740 1050-EXIT.
+003750     EXIT.
+003760*--------------------------------------------------------------*
+003770* 1100-RESTART-READ - PICK UP THE LAST CHECKPOINT, IF ANY      *
+003780*--------------------------------------------------------------*
+003790 1100-RESTART-READ.
+003800     OPEN INPUT RESTART-FILE.
+003810     IF PIU-RESTART-FILE-STATUS NOT = '00'
+003820         GO TO 1100-EXIT
+003830     END-IF.
+003840     READ RESTART-FILE
+003850         AT END
+003860             GO TO 1100-CLOSE
+003870     END-READ.
+003880     MOVE RST-CHECKPOINT-COUNT  TO PIU-RECORDS-READ.
+003890     MOVE RST-LAST-KEY          TO PIU-RESTART-LAST-KEY.
+003900     MOVE RST-RECORDS-PROCESSED TO PIU-RECORDS-PROCESSED.
+003910     MOVE RST-RECORDS-REJECTED  TO PIU-RECORDS-REJECTED.
+003920     MOVE 'Y' TO PIU-SW-RESTART-FOUND.
+003930     DISPLAY 'PERFORMINLINEUNTIL - RESTARTING AFTER KEY '
+003940             PIU-RESTART-LAST-KEY.
+003950 1100-CLOSE.
+003960     CLOSE RESTART-FILE.
+003970 1100-EXIT.
+003980     EXIT.
+003990*--------------------------------------------------------------*
+004000* 1200-SKIP-TO-RESTART - FAST-FORWARD PAST ALREADY-PROCESSED   *
+004010*                        RECORDS ON RESTART                    *
+004020*--------------------------------------------------------------*
+004030 1200-SKIP-TO-RESTART.
+004040     PERFORM 1210-SKIP-ONE-TRAN THRU 1210-EXIT
+004050         WITH TEST AFTER
+004060         UNTIL PIU-TRAN-EOF
+004070            OR TRAN-KEY = PIU-RESTART-LAST-KEY.
+004080 1200-EXIT.
+004090     EXIT.
+004100 1210-SKIP-ONE-TRAN.
+004110     READ TRAN-FILE
+004120         AT END
+004130             MOVE 'Y' TO PIU-SW-TRAN-EOF
+004140     END-READ.
+004150 1210-EXIT.
+004160     EXIT.
+004170*--------------------------------------------------------------*
+004180* 2000-PROCESS-TRAN - READ AND PROCESS ONE TRANSACTION RECORD  *
+004190*--------------------------------------------------------------*
+004200 2000-PROCESS-TRAN.
+004210     IF PIU-MODE-MONTH-END
+004220         PERFORM 2600-MATCH-MERGE THRU 2600-EXIT
+004230         PERFORM 2500-CHECKPOINT THRU 2500-EXIT
+004240         PERFORM 2700-CHECK-TIME-LIMIT THRU 2700-EXIT
+004250         GO TO 2000-EXIT
+004260     END-IF.
+004270     PERFORM 2100-READ-TRAN THRU 2100-EXIT.
+004280     IF PIU-TRAN-EOF
+004290         GO TO 2000-EXIT
+004300     END-IF.
+004310     ADD 1 TO PIU-RECORDS-READ.
+004320     PERFORM 2300-VALIDATE-RECORD THRU 2300-EXIT.
+004330     IF PIU-RECORD-VALID
+004340         ADD 1 TO PIU-RECORDS-PROCESSED
+004350         PERFORM 2400-WRITE-AUDIT THRU 2400-EXIT
+004360     ELSE
+004370         ADD 1 TO PIU-RECORDS-REJECTED
+004380         PERFORM 2450-WRITE-REJECT THRU 2450-EXIT
+004390     END-IF.
+004400     PERFORM 2500-CHECKPOINT THRU 2500-EXIT.
+004410     PERFORM 2700-CHECK-TIME-LIMIT THRU 2700-EXIT.
+004420 2000-EXIT.
+004430     EXIT.
+004440*--------------------------------------------------------------*
+004450* 2100-READ-TRAN - READ ONE RECORD FROM TRANFILE               *
+004460*--------------------------------------------------------------*
+004470 2100-READ-TRAN.
+004480     READ TRAN-FILE
+004490         AT END
+004500             MOVE 'Y' TO PIU-SW-TRAN-EOF
+004510     END-READ.
+004520 2100-EXIT.
+004530     EXIT.
+004540*--------------------------------------------------------------*
+004550* 2110-READ-TRAN2 - READ ONE RECORD FROM TRANFIL2               *
+004560*--------------------------------------------------------------*
+004570 2110-READ-TRAN2.
+004580     READ TRAN-FILE-2
+004590         AT END
+004600             MOVE 'Y' TO PIU-SW-TRAN2-EOF
+004610     END-READ.
+004620 2110-EXIT.
+004630     EXIT.
+004640*--------------------------------------------------------------*
+004650* 2600-MATCH-MERGE - COMPARE THE TWO EXTRACTS IN KEY SEQUENCE  *
+004660*                    COUNTING EACH FILE'S OWN PHYSICAL READS   *
+004670*--------------------------------------------------------------*
+004680 2600-MATCH-MERGE.
+004690     EVALUATE TRUE
+004700         WHEN PIU-TRAN-EOF AND PIU-TRAN2-EOF
+004710             CONTINUE
+004720         WHEN PIU-TRAN-EOF
+004730             MOVE TRAN2-KEY TO PIU-RECON-KEY
+004740             MOVE 'IN FILE 2 ONLY' TO PIU-RECON-REASON
+004750             PERFORM 2650-WRITE-RECON THRU 2650-EXIT
+004760             PERFORM 2110-READ-TRAN2 THRU 2110-EXIT
+004770             ADD 1 TO PIU-RECORDS-READ
+004780             ADD 1 TO PIU-RECORDS-PROCESSED
+004790         WHEN PIU-TRAN2-EOF
+004800             MOVE TRAN-KEY TO PIU-RECON-KEY
+004810             MOVE 'IN FILE 1 ONLY' TO PIU-RECON-REASON
+004820             PERFORM 2650-WRITE-RECON THRU 2650-EXIT
+004830             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+004840             ADD 1 TO PIU-RECORDS-READ
+004850             ADD 1 TO PIU-RECORDS-PROCESSED
+004860         WHEN TRAN-KEY < TRAN2-KEY
+004870             MOVE TRAN-KEY TO PIU-RECON-KEY
+004880             MOVE 'IN FILE 1 ONLY' TO PIU-RECON-REASON
+004890             PERFORM 2650-WRITE-RECON THRU 2650-EXIT
+004900             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+004910             ADD 1 TO PIU-RECORDS-READ
+004920             ADD 1 TO PIU-RECORDS-PROCESSED
+004930         WHEN TRAN-KEY > TRAN2-KEY
+004940             MOVE TRAN2-KEY TO PIU-RECON-KEY
+004950             MOVE 'IN FILE 2 ONLY' TO PIU-RECON-REASON
+004960             PERFORM 2650-WRITE-RECON THRU 2650-EXIT
+004970             PERFORM 2110-READ-TRAN2 THRU 2110-EXIT
+004980             ADD 1 TO PIU-RECORDS-READ
+004990             ADD 1 TO PIU-RECORDS-PROCESSED
+005000         WHEN OTHER
+005010             IF TRAN-AMOUNT NOT = TRAN2-AMOUNT
+005020                 MOVE TRAN-KEY TO PIU-RECON-KEY
+005030                 MOVE 'AMOUNT MISMATCH' TO PIU-RECON-REASON
+005040                 PERFORM 2650-WRITE-RECON THRU 2650-EXIT
+005050             END-IF
+005060             PERFORM 2100-READ-TRAN THRU 2100-EXIT
+005070             PERFORM 2110-READ-TRAN2 THRU 2110-EXIT
+005080             ADD 2 TO PIU-RECORDS-READ
+005090             ADD 2 TO PIU-RECORDS-PROCESSED
+005100     END-EVALUATE.
+005110 2600-EXIT.
+005120     EXIT.
+005130*--------------------------------------------------------------*
+005140* 2650-WRITE-RECON - LOG ONE RECONCILIATION DISCREPANCY LINE   *
+005150*--------------------------------------------------------------*
+005160 2650-WRITE-RECON.
+005170     MOVE SPACES TO RECON-LINE.
+005180     STRING PIU-RECON-KEY ' ' PIU-RECON-REASON
+005190         DELIMITED BY SIZE INTO RECON-LINE.
+005200     WRITE RECON-LINE.
+005210 2650-EXIT.
+005220     EXIT.
+005230*--------------------------------------------------------------*
+005240* 2300-VALIDATE-RECORD - EDIT THE INCOMING TRANSACTION         *
+005250*--------------------------------------------------------------*
+005260 2300-VALIDATE-RECORD.
+005270     MOVE 'Y' TO PIU-SW-RECORD-VALID.
+005280     MOVE SPACES TO PIU-REASON-CODE.
+005290     MOVE SPACES TO PIU-REASON-TEXT.
+005300     IF TRAN-KEY = SPACES
+005310         MOVE 'N' TO PIU-SW-RECORD-VALID
+005320         MOVE 'E001' TO PIU-REASON-CODE
+005330         MOVE 'MISSING TRAN-KEY' TO PIU-REASON-TEXT
+005340         GO TO 2300-EXIT
+005350     END-IF.
+005360     IF TRAN-AMOUNT NOT NUMERIC
+005370         MOVE 'N' TO PIU-SW-RECORD-VALID
+005380         MOVE 'E002' TO PIU-REASON-CODE
+005390         MOVE 'TRAN-AMOUNT NOT NUMERIC' TO PIU-REASON-TEXT
+005400         GO TO 2300-EXIT
+005410     END-IF.
+005420     IF NOT TRAN-TYPE-DEBIT AND NOT TRAN-TYPE-CREDIT
+005430         MOVE 'N' TO PIU-SW-RECORD-VALID
+005440         MOVE 'E003' TO PIU-REASON-CODE
+005450         MOVE 'INVALID TRAN-TYPE-CODE' TO PIU-REASON-TEXT
+005460         GO TO 2300-EXIT
+005470     END-IF.
+005480 2300-EXIT.
+005490     EXIT.
+005500*--------------------------------------------------------------*
+005510* 2450-WRITE-REJECT - LOG THE BAD RECORD AND KEEP GOING        *
+005520*--------------------------------------------------------------*
+005530 2450-WRITE-REJECT.
+005540     MOVE TRAN-RECORD     TO REJ-TRAN-DATA.
+005550     MOVE PIU-REASON-CODE TO REJ-REASON-CODE.
+005560     MOVE PIU-REASON-TEXT TO REJ-REASON-TEXT.
+005570     WRITE REJECT-RECORD.
+005580 2450-EXIT.
+005590     EXIT.
+005600*--------------------------------------------------------------*
+005610* 2400-WRITE-AUDIT - LOG A TIMESTAMPED TRACE OF THIS RECORD    *
+005620*--------------------------------------------------------------*
+005630 2400-WRITE-AUDIT.
+005640     MOVE PIU-RUN-ID   TO AUD-RUN-ID.
+005650     MOVE PIU-RUN-DATE TO AUD-RUN-DATE.
+005660     MOVE PIU-RUN-TIME TO AUD-RUN-TIME.
+005670     MOVE TRAN-KEY     TO AUD-TRAN-KEY.
+005680     WRITE AUDIT-RECORD.
+005690 2400-EXIT.
+005700     EXIT.
+005710*--------------------------------------------------------------*
+005720* 2500-CHECKPOINT - EVERY N RECORDS, DROP A RESTART RECORD     *
+005730*                   CARRYING BOTH THE READ COUNT AND THE       *
+005740*                   PROCESSED/REJECTED COUNTS SO THE CONTROL   *
+005745*                   REPORT STILL BALANCES AFTER A RESTART.     *
+005750*                   MONTH-END RUNS NEVER HONOR A RESTART (SEE  *
+005755*                   1000-INITIALIZE), SO THEY NEVER WRITE ONE  *
+005760*                   EITHER - A LEFTOVER CHECKPOINT WOULD ONLY  *
+005765*                   ABORT THE NEXT RECONCILIATION RUN.         *
+005767*--------------------------------------------------------------*
+005770 2500-CHECKPOINT.
+005772     IF PIU-MODE-MONTH-END
+005774         GO TO 2500-EXIT
+005776     END-IF.
+005780     DIVIDE PIU-RECORDS-READ BY PIU-CHECKPOINT-INTERVAL
+005790         GIVING PIU-CHECKPOINT-QUOTIENT
+005800         REMAINDER PIU-CHECKPOINT-REMAINDER.
+005810     IF PIU-CHECKPOINT-REMAINDER NOT = ZERO
+005820            AND NOT PIU-FORCE-CHECKPOINT
+005830         GO TO 2500-EXIT
+005840     END-IF.
+005850     MOVE PIU-RECORDS-READ      TO RST-CHECKPOINT-COUNT.
+005860     MOVE TRAN-KEY              TO RST-LAST-KEY.
+005870     MOVE PIU-RECORDS-PROCESSED TO RST-RECORDS-PROCESSED.
+005880     MOVE PIU-RECORDS-REJECTED  TO RST-RECORDS-REJECTED.
+005890     OPEN OUTPUT RESTART-FILE.
+005900     WRITE RESTART-RECORD.
+005910     CLOSE RESTART-FILE.
+005920     MOVE 'N' TO PIU-SW-FORCE-CHECKPOINT.
+005930 2500-EXIT.
+005940     EXIT.
+005950*--------------------------------------------------------------*
+005960* 2700-CHECK-TIME-LIMIT - STOP CLEANLY IF THE BATCH WINDOW     *
+005970*                         TIME LIMIT HAS BEEN REACHED          *
+005980*--------------------------------------------------------------*
+005990 2700-CHECK-TIME-LIMIT.
+006000     IF PIU-TIME-LIMIT-SECS = ZERO
+006010         GO TO 2700-EXIT
+006020     END-IF.
+006030     ACCEPT PIU-CURRENT-TIME FROM TIME.
+006040     MOVE PIU-CURRENT-TIME(1:2) TO PIU-TIME-HH.
+006050     MOVE PIU-CURRENT-TIME(3:2) TO PIU-TIME-MM.
+006060     MOVE PIU-CURRENT-TIME(5:2) TO PIU-TIME-SS.
+006070     COMPUTE PIU-CURRENT-SECONDS =
+006080         (PIU-TIME-HH * 3600) + (PIU-TIME-MM * 60) + PIU-TIME-SS.
+006090     COMPUTE PIU-ELAPSED-SECONDS =
+006100         PIU-CURRENT-SECONDS - PIU-START-SECONDS.
+006110     IF PIU-ELAPSED-SECONDS >= PIU-TIME-LIMIT-SECS
+006120         DISPLAY 'PERFORMINLINEUNTIL - TIME LIMIT REACHED, '
+006130                 'CHECKPOINTING AND STOPPING FOR THE NEXT WINDOW'
+006140             UPON CONSOLE-DEVICE
+006150         MOVE 'Y' TO PIU-SW-TIME-EXPIRED
+006160         MOVE 'Y' TO PIU-SW-FORCE-CHECKPOINT
+006170         PERFORM 2500-CHECKPOINT THRU 2500-EXIT
+006180     END-IF.
+006190 2700-EXIT.
+006200     EXIT.
+006210*--------------------------------------------------------------*
+006220* 3000-TERMINATE - CLOSE FILES                                 *
+006230*--------------------------------------------------------------*
+006240 3000-TERMINATE.
+006250     ACCEPT PIU-END-DATE FROM DATE YYYYMMDD.
+006260     ACCEPT PIU-END-TIME FROM TIME.
+006270     PERFORM 3100-WRITE-REPORT THRU 3100-EXIT.
+006280     CLOSE TRAN-FILE.
+006290     CLOSE AUDIT-LOG.
+006300     CLOSE REPORT-FILE.
+006310     CLOSE REJECT-FILE.
+006320     IF PIU-MODE-MONTH-END
+006330         CLOSE TRAN-FILE-2
+006340         CLOSE RECON-FILE
+006350     END-IF.
+006360 3000-EXIT.
+006370     EXIT.
+006380*--------------------------------------------------------------*
+006390* 3100-WRITE-REPORT - PRINT THE CONTROL TOTALS FOR OPERATIONS  *
+006400*--------------------------------------------------------------*
+006410 3100-WRITE-REPORT.
+006420     MOVE SPACES TO REPORT-LINE.
+006430     MOVE 'PERFORMINLINEUNTIL CONTROL REPORT' TO REPORT-LINE.
+006440     WRITE REPORT-LINE.
+006450     MOVE SPACES TO REPORT-LINE.
+006460     STRING 'RUN MODE: ' PIU-RUN-MODE
+006470         DELIMITED BY SIZE INTO REPORT-LINE.
+006480     WRITE REPORT-LINE.
+006490     MOVE SPACES TO REPORT-LINE.
+006500     STRING 'RUN START: ' PIU-RUN-DATE ' ' PIU-RUN-TIME
+006510         DELIMITED BY SIZE INTO REPORT-LINE.
+006520     WRITE REPORT-LINE.
+006530     MOVE SPACES TO REPORT-LINE.
+006540     STRING 'RUN END:   ' PIU-END-DATE ' ' PIU-END-TIME
+006550         DELIMITED BY SIZE INTO REPORT-LINE.
+006560     WRITE REPORT-LINE.
+006570     MOVE SPACES TO PIU-REPORT-DETAIL-LINE.
+006580     MOVE 'RECORDS READ' TO RPT-LABEL.
+006590     MOVE PIU-RECORDS-READ TO RPT-VALUE.
+006600     MOVE PIU-REPORT-DETAIL-LINE TO REPORT-LINE.
+006610     WRITE REPORT-LINE.
+006620     MOVE SPACES TO PIU-REPORT-DETAIL-LINE.
+006630     MOVE 'RECORDS PROCESSED' TO RPT-LABEL.
+006640     MOVE PIU-RECORDS-PROCESSED TO RPT-VALUE.
+006650     MOVE PIU-REPORT-DETAIL-LINE TO REPORT-LINE.
+006660     WRITE REPORT-LINE.
+006670     MOVE SPACES TO PIU-REPORT-DETAIL-LINE.
+006680     MOVE 'RECORDS REJECTED' TO RPT-LABEL.
+006690     MOVE PIU-RECORDS-REJECTED TO RPT-VALUE.
+006700     MOVE PIU-REPORT-DETAIL-LINE TO REPORT-LINE.
+006710     WRITE REPORT-LINE.
+006720 3100-EXIT.
+006730     EXIT.
+006740*--------------------------------------------------------------*
+006750* 3200-SET-RETURN-CODE - TELL THE SCHEDULER HOW THE RUN WENT   *
+006760*--------------------------------------------------------------*
+006770 3200-SET-RETURN-CODE.
+006780     EVALUATE TRUE
+006790         WHEN PIU-FATAL-ERROR
+006800             MOVE 8 TO RETURN-CODE
+006810         WHEN PIU-RECORDS-REJECTED > ZERO
+006820             MOVE 4 TO RETURN-CODE
+006830         WHEN OTHER
+006840             MOVE 0 TO RETURN-CODE
+006850     END-EVALUATE.
+006860 3200-EXIT.
+006870     EXIT.

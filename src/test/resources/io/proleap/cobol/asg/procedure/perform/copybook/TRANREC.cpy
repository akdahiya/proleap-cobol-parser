@@ -0,0 +1,27 @@
+000010*--------------------------------------------------------------*
+000020* TRANREC   - SHARED TRANSACTION RECORD LAYOUT                 *
+000030*--------------------------------------------------------------*
+000040* AUTHOR.       R HALVERSEN.                                   *
+000050* INSTALLATION. DAILY BATCH PRODUCTION.                        *
+000060* DATE-WRITTEN. 07/29/2019.                                    *
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY                                         *
+000090*--------------------------------------------------------------*
+000100* 07/29/19  RH   PULLED OUT OF PERFORMINLINEUNTIL SO THE       *
+000110*                OTHER PROGRAMS AGAINST TRANFILE SHARE ONE     *
+000120*                LAYOUT INSTEAD OF EACH REDEFINING IT.         *
+000130*--------------------------------------------------------------*
+000140* USE COPY TRANREC. FOR THE FIRST FILE IN A PROGRAM.  WHERE A  *
+000150* SECOND TRANFILE-FORMAT FILE IS NEEDED (E.G. A MATCH/MERGE    *
+000160* COMPARE FILE), COPY IT AGAIN WITH A REPLACING PHRASE THAT    *
+000170* RENAMES EACH DATA NAME (SEE PERFORMINLINEUNTIL FOR TRAN2-).  *
+000180*--------------------------------------------------------------*
+000190 01  TRAN-RECORD.
+000200     05  TRAN-KEY                   PIC X(10).
+000210     05  TRAN-DATE                  PIC 9(08).
+000220     05  TRAN-AMOUNT                PIC S9(07)V99.
+000230     05  TRAN-TYPE-CODE             PIC X(02).
+000240         88  TRAN-TYPE-DEBIT             VALUE 'DR'.
+000250         88  TRAN-TYPE-CREDIT            VALUE 'CR'.
+000260     05  TRAN-DESCRIPTION           PIC X(30).
+000270     05  FILLER                     PIC X(21).
